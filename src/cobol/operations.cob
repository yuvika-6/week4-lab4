@@ -1,40 +1,347 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Operations.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-FILE ASSIGN TO "TRANJRNL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-ACCOUNT
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  JOURNAL-FILE.
+       COPY "jrnlrec.cpy".
+
+       FD  CHECKPOINT-FILE.
+       COPY "chkptrec.cpy".
+
        WORKING-STORAGE SECTION.
        01 OPERATION-TYPE     PIC X(6).
+       01 ACCOUNT-NUMBER     PIC 9(9).
        01 AMOUNT             PIC 9(6)V99.
-       01 FINAL-BALANCE      PIC 9(6)V99 VALUE 1000.00.
+       01 FINAL-BALANCE      PIC S9(6)V99 SIGN IS TRAILING SEPARATE
+                                  VALUE 0.
+       01 WS-OVERDRAFT-LIMIT PIC 9(6)V99 VALUE 0.
+       01 WS-AVAILABLE-FUNDS PIC S9(6)V99 SIGN IS TRAILING SEPARATE.
+       01 WS-JOURNAL-STATUS  PIC XX.
+
+       01 WS-AMOUNT-OK       PIC X(3).
+       01 WS-MAX-AMOUNT      PIC 9(6)V99 VALUE 100000.00.
+
+       01 TO-ACCOUNT-NUMBER  PIC 9(9).
+       01 WS-TO-BALANCE      PIC S9(6)V99 SIGN IS TRAILING SEPARATE.
+       01 WS-TO-OD-LIMIT     PIC 9(6)V99.
+
+       01 WS-STMT-FROM-DATE  PIC 9(8).
+       01 WS-STMT-THRU-DATE  PIC 9(8).
+       01 WS-STMT-RUNNING    PIC S9(6)V99 SIGN IS TRAILING SEPARATE.
+       01 WS-STMT-EOF        PIC X(3).
+       01 WS-STMT-COUNT      PIC 9(4).
+
+       01 WS-PRE-BALANCE     PIC S9(6)V99 SIGN IS TRAILING SEPARATE.
+       01 WS-CKPT-STATUS     PIC XX.
+       01 WS-CKPT-BLOCKED    PIC X VALUE 'N'.
+       01 WS-SOURCE-BALANCE  PIC S9(6)V99 SIGN IS TRAILING SEPARATE.
 
        LINKAGE SECTION.
        01 PASSED-OPERATION   PIC X(6).
+       01 PASSED-ACCOUNT     PIC 9(9).
+       01 PASSED-TO-ACCOUNT  PIC 9(9).
+       01 PASSED-FROM-DATE   PIC 9(8).
+       01 PASSED-THRU-DATE   PIC 9(8).
+       01 PASSED-NEW-OD-LIMIT PIC 9(6)V99.
 
-       PROCEDURE DIVISION USING PASSED-OPERATION.
+       PROCEDURE DIVISION USING PASSED-OPERATION, PASSED-ACCOUNT,
+               PASSED-TO-ACCOUNT, PASSED-FROM-DATE, PASSED-THRU-DATE,
+               PASSED-NEW-OD-LIMIT.
+       MAIN-LOGIC.
            MOVE PASSED-OPERATION TO OPERATION-TYPE
+           MOVE PASSED-ACCOUNT TO ACCOUNT-NUMBER
+           MOVE PASSED-TO-ACCOUNT TO TO-ACCOUNT-NUMBER
+           MOVE PASSED-FROM-DATE TO WS-STMT-FROM-DATE
+           MOVE PASSED-THRU-DATE TO WS-STMT-THRU-DATE
 
            IF OPERATION-TYPE = 'TOTAL '
-               CALL 'DataProgram' USING 'READ', FINAL-BALANCE
+               CALL 'DataProgram' USING 'READ  ', ACCOUNT-NUMBER,
+                   FINAL-BALANCE, WS-OVERDRAFT-LIMIT
                DISPLAY "Current balance: " FINAL-BALANCE
+           ELSE
+               IF OPERATION-TYPE = 'CREDIT'
+                   PERFORM ACCEPT-VALID-AMOUNT
+                   CALL 'DataProgram' USING 'READ  ', ACCOUNT-NUMBER,
+                       FINAL-BALANCE, WS-OVERDRAFT-LIMIT
+                   MOVE FINAL-BALANCE TO WS-PRE-BALANCE
+                   ADD AMOUNT TO FINAL-BALANCE
+                   PERFORM SET-CHECKPOINT
+                   IF WS-CKPT-BLOCKED = 'Y'
+                       DISPLAY "Credit not applied."
+                   ELSE
+                       CALL 'DataProgram' USING 'WRITE ',
+                           ACCOUNT-NUMBER, FINAL-BALANCE,
+                           WS-OVERDRAFT-LIMIT
+                       PERFORM APPEND-JOURNAL-RECORD
+                       PERFORM CLEAR-CHECKPOINT
+                       DISPLAY "Amount credited. New balance: "
+                           FINAL-BALANCE
+                   END-IF
+               ELSE
+                   IF OPERATION-TYPE = 'DEBIT '
+                       PERFORM ACCEPT-VALID-AMOUNT
+                       CALL 'DataProgram' USING 'READ  ',
+                           ACCOUNT-NUMBER, FINAL-BALANCE,
+                           WS-OVERDRAFT-LIMIT
+                       COMPUTE WS-AVAILABLE-FUNDS =
+                           FINAL-BALANCE + WS-OVERDRAFT-LIMIT
+                       IF WS-AVAILABLE-FUNDS >= AMOUNT
+                           MOVE FINAL-BALANCE TO WS-PRE-BALANCE
+                           SUBTRACT AMOUNT FROM FINAL-BALANCE
+                           PERFORM SET-CHECKPOINT
+                           IF WS-CKPT-BLOCKED = 'Y'
+                               DISPLAY "Debit not applied."
+                           ELSE
+                               CALL 'DataProgram' USING 'WRITE ',
+                                   ACCOUNT-NUMBER, FINAL-BALANCE,
+                                   WS-OVERDRAFT-LIMIT
+                               PERFORM APPEND-JOURNAL-RECORD
+                               PERFORM CLEAR-CHECKPOINT
+                               DISPLAY "Amount debited. New balance: "
+                                   FINAL-BALANCE
+                           END-IF
+                       ELSE
+                           DISPLAY "Insufficient funds for this debit."
+                       END-IF
+                   ELSE
+                       IF OPERATION-TYPE = 'TRANSF'
+                           PERFORM TRANSFER-LOGIC
+                       ELSE
+                           IF OPERATION-TYPE = 'STATMT'
+                               PERFORM PRINT-STATEMENT
+                           ELSE
+                               IF OPERATION-TYPE = 'SETODL'
+                                   PERFORM SET-OVERDRAFT-LIMIT
+                               ELSE
+                                   IF OPERATION-TYPE = 'CKPTCL'
+                                       PERFORM CLEAR-CHECKPOINT-OVERRIDE
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           GOBACK.
 
-           ELSE IF OPERATION-TYPE = 'CREDIT'
-               DISPLAY "Enter credit amount: "
-               ACCEPT AMOUNT
-               CALL 'DataProgram' USING 'READ', FINAL-BALANCE
-               ADD AMOUNT TO FINAL-BALANCE
-               CALL 'DataProgram' USING 'WRITE', FINAL-BALANCE
-               DISPLAY "Amount credited. New balance: " FINAL-BALANCE
+       TRANSFER-LOGIC.
+           IF TO-ACCOUNT-NUMBER = ACCOUNT-NUMBER
+               DISPLAY "Source and destination accounts must differ."
+           ELSE
+               PERFORM ACCEPT-VALID-AMOUNT
+               CALL 'DataProgram' USING 'READ  ', ACCOUNT-NUMBER,
+                   FINAL-BALANCE, WS-OVERDRAFT-LIMIT
+               COMPUTE WS-AVAILABLE-FUNDS =
+                   FINAL-BALANCE + WS-OVERDRAFT-LIMIT
+               IF WS-AVAILABLE-FUNDS >= AMOUNT
+                   MOVE FINAL-BALANCE TO WS-PRE-BALANCE
+                   SUBTRACT AMOUNT FROM FINAL-BALANCE
+                   MOVE 'XFRDB ' TO OPERATION-TYPE
+                   PERFORM SET-CHECKPOINT
+                   IF WS-CKPT-BLOCKED = 'Y'
+                       DISPLAY "Transfer not applied."
+                   ELSE
+                       CALL 'DataProgram' USING 'WRITE ',
+                           ACCOUNT-NUMBER, FINAL-BALANCE,
+                           WS-OVERDRAFT-LIMIT
+                       PERFORM APPEND-JOURNAL-RECORD
+                       PERFORM CLEAR-CHECKPOINT
+                       MOVE FINAL-BALANCE TO WS-SOURCE-BALANCE
+
+                       CALL 'DataProgram' USING 'READ  ',
+                           TO-ACCOUNT-NUMBER, WS-TO-BALANCE,
+                           WS-TO-OD-LIMIT
+                       MOVE WS-TO-BALANCE TO WS-PRE-BALANCE
+                       ADD AMOUNT TO WS-TO-BALANCE
+
+                       MOVE TO-ACCOUNT-NUMBER TO ACCOUNT-NUMBER
+                       MOVE 'XFRCR ' TO OPERATION-TYPE
+                       PERFORM SET-CHECKPOINT
+                       IF WS-CKPT-BLOCKED = 'Y'
+                           DISPLAY "Source debited but destination "
+                               "credit blocked - transfer is "
+                               "PARTIAL. Escalate for manual repair."
+                       ELSE
+                           CALL 'DataProgram' USING 'WRITE ',
+                               TO-ACCOUNT-NUMBER, WS-TO-BALANCE,
+                               WS-TO-OD-LIMIT
+                           MOVE WS-TO-BALANCE TO FINAL-BALANCE
+                           PERFORM APPEND-JOURNAL-RECORD
+                           PERFORM CLEAR-CHECKPOINT
+
+                           DISPLAY "Transfer complete. Source new "
+                               "balance: " WS-SOURCE-BALANCE
+                           DISPLAY "  Destination new balance: "
+                               FINAL-BALANCE
+                       END-IF
+                   END-IF
+               ELSE
+                   DISPLAY "Insufficient funds for this transfer."
+               END-IF
+           END-IF.
 
-           ELSE IF OPERATION-TYPE = 'DEBIT '
-               DISPLAY "Enter debit amount: "
+       PRINT-STATEMENT.
+           MOVE 0 TO WS-STMT-COUNT
+           DISPLAY "Statement for account " ACCOUNT-NUMBER
+           DISPLAY "  from " WS-STMT-FROM-DATE
+               " thru " WS-STMT-THRU-DATE
+
+           MOVE 'NO' TO WS-STMT-EOF
+           OPEN INPUT JOURNAL-FILE
+           IF WS-JOURNAL-STATUS = '35'
+               MOVE 'YES' TO WS-STMT-EOF
+           END-IF
+
+           PERFORM UNTIL WS-STMT-EOF = 'YES'
+               READ JOURNAL-FILE NEXT RECORD
+                   AT END
+                       MOVE 'YES' TO WS-STMT-EOF
+                   NOT AT END
+                       IF JNL-ACCOUNT = ACCOUNT-NUMBER
+                           AND JNL-DATE >= WS-STMT-FROM-DATE
+                           AND JNL-DATE <= WS-STMT-THRU-DATE
+                           ADD 1 TO WS-STMT-COUNT
+                           DISPLAY "  " JNL-DATE " " JNL-TIME " "
+                               JNL-OPERATION " " JNL-AMOUNT
+                               " running balance "
+                               JNL-RESULT-BALANCE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE JOURNAL-FILE
+
+           IF WS-STMT-COUNT = 0
+               DISPLAY "  No transactions found in that date range."
+           END-IF.
+
+       SET-OVERDRAFT-LIMIT.
+           MOVE PASSED-NEW-OD-LIMIT TO WS-OVERDRAFT-LIMIT
+           CALL 'DataProgram' USING 'SETODL', ACCOUNT-NUMBER,
+               FINAL-BALANCE, WS-OVERDRAFT-LIMIT
+           DISPLAY "Overdraft limit updated to " WS-OVERDRAFT-LIMIT
+               " for account " ACCOUNT-NUMBER.
+
+       ACCEPT-VALID-AMOUNT.
+           MOVE 'NO' TO WS-AMOUNT-OK
+           PERFORM UNTIL WS-AMOUNT-OK = 'YES'
+               DISPLAY "Enter amount: "
                ACCEPT AMOUNT
-               CALL 'DataProgram' USING 'READ', FINAL-BALANCE
-               IF FINAL-BALANCE >= AMOUNT
-                   SUBTRACT AMOUNT FROM FINAL-BALANCE
-                   CALL 'DataProgram' USING 'WRITE', FINAL-BALANCE
-                   DISPLAY "Amount debited. New balance: " FINAL-BALANCE
+               IF AMOUNT = 0
+                   DISPLAY "Invalid amount. Must be greater than "
+                       "zero. Try again."
                ELSE
-                   DISPLAY "Insufficient funds for this debit."
+                   IF AMOUNT > WS-MAX-AMOUNT
+                       DISPLAY "Amount exceeds limit of "
+                           WS-MAX-AMOUNT ". Try again."
+                   ELSE
+                       MOVE 'YES' TO WS-AMOUNT-OK
+                   END-IF
                END-IF
+           END-PERFORM.
+
+       SET-CHECKPOINT.
+           MOVE 'N' TO WS-CKPT-BLOCKED
+           MOVE ACCOUNT-NUMBER TO CKPT-ACCOUNT
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '35'
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
            END-IF
-           GOBACK.
+           MOVE ACCOUNT-NUMBER TO CKPT-ACCOUNT
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 'N' TO CKPT-IN-USE
+           END-READ
+           IF CKPT-IN-USE = 'Y'
+               MOVE 'Y' TO WS-CKPT-BLOCKED
+               DISPLAY "WARNING: unresolved checkpoint for account "
+                   ACCOUNT-NUMBER ": op " CKPT-OPERATION " amount "
+                   CKPT-AMOUNT " pre-balance " CKPT-PRE-BALANCE
+               DISPLAY "Verify or replay that posting before "
+                   "retrying - this posting was NOT applied."
+           ELSE
+               MOVE 'Y' TO CKPT-IN-USE
+               MOVE ACCOUNT-NUMBER TO CKPT-ACCOUNT
+               MOVE OPERATION-TYPE TO CKPT-OPERATION
+               MOVE AMOUNT TO CKPT-AMOUNT
+               MOVE WS-PRE-BALANCE TO CKPT-PRE-BALANCE
+               REWRITE CHECKPOINT-RECORD
+                   INVALID KEY
+                       WRITE CHECKPOINT-RECORD
+               END-REWRITE
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           MOVE ACCOUNT-NUMBER TO CKPT-ACCOUNT
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = '35'
+               MOVE 'N' TO CKPT-IN-USE
+               REWRITE CHECKPOINT-RECORD
+                   INVALID KEY
+                       CONTINUE
+               END-REWRITE
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT-OVERRIDE.
+           MOVE ACCOUNT-NUMBER TO CKPT-ACCOUNT
+           OPEN I-O CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '35'
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           MOVE ACCOUNT-NUMBER TO CKPT-ACCOUNT
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 'N' TO CKPT-IN-USE
+           END-READ
+           IF CKPT-IN-USE = 'Y'
+               DISPLAY "Stranded checkpoint for account "
+                   ACCOUNT-NUMBER ": op " CKPT-OPERATION " amount "
+                   CKPT-AMOUNT " pre-balance " CKPT-PRE-BALANCE
+               MOVE 'N' TO CKPT-IN-USE
+               REWRITE CHECKPOINT-RECORD
+                   INVALID KEY
+                       CONTINUE
+               END-REWRITE
+               DISPLAY "Checkpoint cleared for account "
+                   ACCOUNT-NUMBER
+                   " - only do this after the posting above has"
+               DISPLAY "been verified or replayed by hand."
+           ELSE
+               DISPLAY "No pending checkpoint for account "
+                   ACCOUNT-NUMBER "."
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       APPEND-JOURNAL-RECORD.
+           OPEN EXTEND JOURNAL-FILE
+           IF WS-JOURNAL-STATUS = '35'
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE(1:8) TO JNL-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO JNL-TIME
+           MOVE ACCOUNT-NUMBER TO JNL-ACCOUNT
+           MOVE OPERATION-TYPE TO JNL-OPERATION
+           MOVE AMOUNT TO JNL-AMOUNT
+           MOVE FINAL-BALANCE TO JNL-RESULT-BALANCE
+           WRITE JOURNAL-RECORD
+           CLOSE JOURNAL-FILE.
