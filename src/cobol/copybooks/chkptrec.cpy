@@ -0,0 +1,18 @@
+      *****************************************************
+      *  CHKPTREC.CPY                                     *
+      *  Record layout for the in-flight posting marker   *
+      *  (CHKPOINT.DAT). Keyed by account number (same as  *
+      *  ACCTMSTR.DAT) so concurrent Operations sessions    *
+      *  posting to different accounts do not share a      *
+      *  slot. Each record holds the posting Operations is *
+      *  in the middle of for that account, so operators   *
+      *  can tell what to verify or replay after an abend  *
+      *  between the balance update and the write-back.    *
+      *****************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-IN-USE            PIC X VALUE 'N'.
+           05  CKPT-ACCOUNT           PIC 9(9).
+           05  CKPT-OPERATION         PIC X(6).
+           05  CKPT-AMOUNT            PIC 9(6)V99.
+           05  CKPT-PRE-BALANCE       PIC S9(6)V99 SIGN IS TRAILING
+                                           SEPARATE.
