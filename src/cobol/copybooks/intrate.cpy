@@ -0,0 +1,10 @@
+      *****************************************************
+      *  INTRATE.CPY                                      *
+      *  Record layout for the month-end interest rate    *
+      *  config file (INTRATE.DAT). One record holding    *
+      *  the monthly rate InterestProgram applies, so an  *
+      *  operator can change the rate between runs        *
+      *  without a recompile.                              *
+      *****************************************************
+       01  RATE-RECORD.
+           05  RATE-VALUE             PIC 9V9(4).
