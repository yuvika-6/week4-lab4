@@ -0,0 +1,10 @@
+      *****************************************************
+      *  ACCTREC.CPY                                      *
+      *  Record layout for the account master file        *
+      *  (ACCTMSTR), one record per account number.        *
+      *****************************************************
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER            PIC 9(9).
+           05  ACCT-BALANCE           PIC S9(6)V99 SIGN IS TRAILING
+                                           SEPARATE.
+           05  ACCT-OVERDRAFT-LIMIT   PIC 9(6)V99.
