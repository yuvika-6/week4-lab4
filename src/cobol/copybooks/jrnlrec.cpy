@@ -0,0 +1,15 @@
+      *****************************************************
+      *  JRNLREC.CPY                                      *
+      *  Record layout for the transaction journal file   *
+      *  (TRANJRNL). One record is appended for every      *
+      *  posting so a full audit trail survives between    *
+      *  balance snapshots.                                *
+      *****************************************************
+       01  JOURNAL-RECORD.
+           05  JNL-DATE               PIC 9(8).
+           05  JNL-TIME               PIC 9(6).
+           05  JNL-ACCOUNT            PIC 9(9).
+           05  JNL-OPERATION          PIC X(6).
+           05  JNL-AMOUNT             PIC 9(6)V99.
+           05  JNL-RESULT-BALANCE     PIC S9(6)V99 SIGN IS TRAILING
+                                           SEPARATE.
