@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DataProgram.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCTMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY "acctrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS         PIC XX.
+       01  WS-DEFAULT-OD-LIMIT    PIC 9(6)V99 VALUE 0.
+
+       LINKAGE SECTION.
+       01  PASSED-FUNCTION        PIC X(6).
+       01  PASSED-ACCOUNT         PIC 9(9).
+       01  PASSED-BALANCE         PIC S9(6)V99 SIGN IS TRAILING
+                                       SEPARATE.
+       01  PASSED-OD-LIMIT        PIC 9(6)V99.
+
+       PROCEDURE DIVISION USING PASSED-FUNCTION, PASSED-ACCOUNT,
+               PASSED-BALANCE, PASSED-OD-LIMIT.
+       MAIN-LOGIC.
+           PERFORM OPEN-ACCOUNT-FILE
+
+           EVALUATE PASSED-FUNCTION
+               WHEN 'READ'
+                   PERFORM READ-ACCOUNT
+               WHEN 'WRITE'
+                   PERFORM WRITE-ACCOUNT
+               WHEN 'SETODL'
+                   PERFORM SET-OVERDRAFT-LIMIT
+               WHEN OTHER
+                   DISPLAY "DataProgram: unknown function "
+                       PASSED-FUNCTION
+           END-EVALUATE
+
+           CLOSE ACCOUNT-FILE
+           GOBACK.
+
+       OPEN-ACCOUNT-FILE.
+           OPEN I-O ACCOUNT-FILE
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT ACCOUNT-FILE
+               CLOSE ACCOUNT-FILE
+               OPEN I-O ACCOUNT-FILE
+           END-IF.
+
+       READ-ACCOUNT.
+           MOVE PASSED-ACCOUNT TO ACCT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE PASSED-ACCOUNT TO ACCT-NUMBER
+                   MOVE 0 TO ACCT-BALANCE
+                   MOVE WS-DEFAULT-OD-LIMIT TO ACCT-OVERDRAFT-LIMIT
+                   WRITE ACCOUNT-RECORD
+           END-READ
+           MOVE ACCT-BALANCE TO PASSED-BALANCE
+           MOVE ACCT-OVERDRAFT-LIMIT TO PASSED-OD-LIMIT.
+
+       WRITE-ACCOUNT.
+           MOVE PASSED-ACCOUNT TO ACCT-NUMBER
+           MOVE PASSED-BALANCE TO ACCT-BALANCE
+           MOVE PASSED-OD-LIMIT TO ACCT-OVERDRAFT-LIMIT
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   WRITE ACCOUNT-RECORD
+           END-REWRITE.
+
+       SET-OVERDRAFT-LIMIT.
+           MOVE PASSED-ACCOUNT TO ACCT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   MOVE PASSED-ACCOUNT TO ACCT-NUMBER
+                   MOVE 0 TO ACCT-BALANCE
+           END-READ
+           MOVE PASSED-OD-LIMIT TO ACCT-OVERDRAFT-LIMIT
+           REWRITE ACCOUNT-RECORD
+               INVALID KEY
+                   WRITE ACCOUNT-RECORD
+           END-REWRITE
+           MOVE ACCT-BALANCE TO PASSED-BALANCE.
