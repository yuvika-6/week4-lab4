@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReportProgram.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCTMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+
+           SELECT JOURNAL-FILE ASSIGN TO "TRANJRNL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY "acctrec.cpy".
+
+       FD  JOURNAL-FILE.
+       COPY "jrnlrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNT-STATUS      PIC XX.
+       01  WS-JOURNAL-STATUS      PIC XX.
+       01  WS-TODAY                PIC 9(8).
+       01  WS-EOF-ACCOUNTS         PIC X(3) VALUE 'NO'.
+       01  WS-EOF-JOURNAL          PIC X(3) VALUE 'NO'.
+
+       01  WS-REPORT-ACCOUNT       PIC 9(9).
+       01  WS-CLOSING-BALANCE      PIC S9(6)V99 SIGN IS TRAILING
+                                        SEPARATE.
+       01  WS-OPENING-BALANCE      PIC S9(6)V99 SIGN IS TRAILING
+                                        SEPARATE.
+       01  WS-NET-CHANGE           PIC S9(6)V99 SIGN IS TRAILING
+                                        SEPARATE.
+       01  WS-TXN-COUNT            PIC 9(4) VALUE 0.
+       01  WS-UNUSUAL-FLAG         PIC X(3) VALUE 'NO'.
+
+       01  WS-UNUSUAL-TXN-LIMIT    PIC 9(4) VALUE 5.
+       01  WS-UNUSUAL-AMT-LIMIT    PIC 9(6)V99 VALUE 5000.00.
+
+       01  WS-GRAND-ACCOUNTS       PIC 9(6) VALUE 0.
+       01  WS-GRAND-UNUSUAL        PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           DISPLAY "============================================"
+           DISPLAY "END-OF-DAY REPORT - " WS-TODAY
+           DISPLAY "============================================"
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS = '35'
+               DISPLAY "No account file found - nothing to report."
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF-ACCOUNTS = 'YES'
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'YES' TO WS-EOF-ACCOUNTS
+                   NOT AT END
+                       PERFORM REPORT-ONE-ACCOUNT
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-FILE
+
+           DISPLAY "============================================"
+           DISPLAY "Accounts reported: " WS-GRAND-ACCOUNTS
+           DISPLAY "Accounts flagged unusual: " WS-GRAND-UNUSUAL
+           DISPLAY "============================================"
+           STOP RUN.
+
+       REPORT-ONE-ACCOUNT.
+           ADD 1 TO WS-GRAND-ACCOUNTS
+           MOVE ACCT-NUMBER TO WS-REPORT-ACCOUNT
+           MOVE ACCT-BALANCE TO WS-CLOSING-BALANCE
+           MOVE 0 TO WS-TXN-COUNT
+           MOVE ZERO TO WS-NET-CHANGE
+           MOVE 'NO' TO WS-UNUSUAL-FLAG
+
+           DISPLAY " "
+           DISPLAY "Account: " WS-REPORT-ACCOUNT
+
+           PERFORM SCAN-JOURNAL-FOR-ACCOUNT
+
+           COMPUTE WS-OPENING-BALANCE =
+               WS-CLOSING-BALANCE - WS-NET-CHANGE
+
+           DISPLAY "  Opening balance: " WS-OPENING-BALANCE
+           DISPLAY "  Closing balance: " WS-CLOSING-BALANCE
+           DISPLAY "  Transactions today: " WS-TXN-COUNT
+
+           IF WS-TXN-COUNT > WS-UNUSUAL-TXN-LIMIT
+               OR WS-NET-CHANGE > WS-UNUSUAL-AMT-LIMIT
+               OR WS-NET-CHANGE < 0 - WS-UNUSUAL-AMT-LIMIT
+               MOVE 'YES' TO WS-UNUSUAL-FLAG
+               ADD 1 TO WS-GRAND-UNUSUAL
+               DISPLAY "  *** FLAGGED: UNUSUAL ACTIVITY ***"
+           END-IF.
+
+       SCAN-JOURNAL-FOR-ACCOUNT.
+           MOVE 'NO' TO WS-EOF-JOURNAL
+           OPEN INPUT JOURNAL-FILE
+           IF WS-JOURNAL-STATUS = '35'
+               MOVE 'YES' TO WS-EOF-JOURNAL
+           END-IF
+
+           PERFORM UNTIL WS-EOF-JOURNAL = 'YES'
+               READ JOURNAL-FILE NEXT RECORD
+                   AT END
+                       MOVE 'YES' TO WS-EOF-JOURNAL
+                   NOT AT END
+                       IF JNL-ACCOUNT = WS-REPORT-ACCOUNT
+                           AND JNL-DATE = WS-TODAY
+                           PERFORM REPORT-JOURNAL-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE JOURNAL-FILE.
+
+       REPORT-JOURNAL-LINE.
+           ADD 1 TO WS-TXN-COUNT
+           DISPLAY "  " JNL-TIME " " JNL-OPERATION " "
+               JNL-AMOUNT " -> balance " JNL-RESULT-BALANCE
+
+           EVALUATE JNL-OPERATION
+               WHEN 'CREDIT'
+               WHEN 'XFRCR '
+               WHEN 'INTRST'
+                   ADD JNL-AMOUNT TO WS-NET-CHANGE
+               WHEN 'DEBIT '
+               WHEN 'XFRDB '
+                   SUBTRACT JNL-AMOUNT FROM WS-NET-CHANGE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
