@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InterestProgram.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCTMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+
+           SELECT JOURNAL-FILE ASSIGN TO "TRANJRNL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
+           SELECT RATE-FILE ASSIGN TO "INTRATE.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RATE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY "acctrec.cpy".
+
+       FD  JOURNAL-FILE.
+       COPY "jrnlrec.cpy".
+
+       FD  RATE-FILE.
+       COPY "intrate.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNT-STATUS      PIC XX.
+       01  WS-JOURNAL-STATUS      PIC XX.
+       01  WS-RATE-STATUS         PIC XX.
+       01  WS-EOF-ACCOUNTS        PIC X(3) VALUE 'NO'.
+
+       01  WS-INTEREST-RATE       PIC 9V9(4) VALUE 0.0050.
+       01  WS-ACCOUNT-NUMBER      PIC 9(9).
+       01  WS-OLD-BALANCE         PIC S9(6)V99 SIGN IS TRAILING
+                                       SEPARATE.
+       01  WS-NEW-BALANCE         PIC S9(6)V99 SIGN IS TRAILING
+                                       SEPARATE.
+       01  WS-OD-LIMIT            PIC 9(6)V99.
+       01  WS-INTEREST-AMOUNT     PIC 9(6)V99.
+
+       01  WS-ACCOUNTS-PROCESSED  PIC 9(6) VALUE 0.
+       01  WS-ACCOUNTS-POSTED     PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           PERFORM LOAD-INTEREST-RATE
+           DISPLAY "============================================"
+           DISPLAY "MONTH-END INTEREST POSTING"
+           DISPLAY "Interest rate applied: " WS-INTEREST-RATE
+           DISPLAY "============================================"
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS = '35'
+               DISPLAY "No account file found - nothing to post."
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF-ACCOUNTS = 'YES'
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'YES' TO WS-EOF-ACCOUNTS
+                   NOT AT END
+                       MOVE ACCT-NUMBER TO WS-ACCOUNT-NUMBER
+                       PERFORM REPOSITION-AFTER-DATAPROGRAM-CALL
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-FILE
+
+           DISPLAY "============================================"
+           DISPLAY "Accounts processed: " WS-ACCOUNTS-PROCESSED
+           DISPLAY "Accounts posted:    " WS-ACCOUNTS-POSTED
+           DISPLAY "============================================"
+           STOP RUN.
+
+       LOAD-INTEREST-RATE.
+           OPEN INPUT RATE-FILE
+           IF WS-RATE-STATUS = '35'
+               DISPLAY "No INTRATE.DAT found - using default rate."
+           ELSE
+               READ RATE-FILE
+                   AT END
+                       DISPLAY "INTRATE.DAT is empty - using "
+                           "default rate."
+                   NOT AT END
+                       MOVE RATE-VALUE TO WS-INTEREST-RATE
+               END-READ
+               CLOSE RATE-FILE
+           END-IF.
+
+       REPOSITION-AFTER-DATAPROGRAM-CALL.
+           CLOSE ACCOUNT-FILE
+           PERFORM POST-INTEREST-FOR-ACCOUNT
+           OPEN INPUT ACCOUNT-FILE
+           MOVE WS-ACCOUNT-NUMBER TO ACCT-NUMBER
+           READ ACCOUNT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+
+       POST-INTEREST-FOR-ACCOUNT.
+           ADD 1 TO WS-ACCOUNTS-PROCESSED
+           CALL 'DataProgram' USING 'READ  ', WS-ACCOUNT-NUMBER,
+               WS-OLD-BALANCE, WS-OD-LIMIT
+
+           IF WS-OLD-BALANCE > 0
+               COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                   WS-OLD-BALANCE * WS-INTEREST-RATE
+               IF WS-INTEREST-AMOUNT > 0
+                   COMPUTE WS-NEW-BALANCE =
+                       WS-OLD-BALANCE + WS-INTEREST-AMOUNT
+                   CALL 'DataProgram' USING 'WRITE ', WS-ACCOUNT-NUMBER,
+                       WS-NEW-BALANCE, WS-OD-LIMIT
+                   PERFORM APPEND-INTEREST-JOURNAL-RECORD
+                   ADD 1 TO WS-ACCOUNTS-POSTED
+                   DISPLAY "Account " WS-ACCOUNT-NUMBER
+                       ": interest " WS-INTEREST-AMOUNT
+                       " new balance " WS-NEW-BALANCE
+               END-IF
+           END-IF.
+
+       APPEND-INTEREST-JOURNAL-RECORD.
+           OPEN EXTEND JOURNAL-FILE
+           IF WS-JOURNAL-STATUS = '35'
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE(1:8) TO JNL-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO JNL-TIME
+           MOVE WS-ACCOUNT-NUMBER TO JNL-ACCOUNT
+           MOVE 'INTRST' TO JNL-OPERATION
+           MOVE WS-INTEREST-AMOUNT TO JNL-AMOUNT
+           MOVE WS-NEW-BALANCE TO JNL-RESULT-BALANCE
+           WRITE JOURNAL-RECORD
+           CLOSE JOURNAL-FILE.
