@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ReconcileProgram.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-FILE ASSIGN TO "ACCTMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCOUNT-STATUS.
+
+           SELECT JOURNAL-FILE ASSIGN TO "TRANJRNL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-FILE.
+       COPY "acctrec.cpy".
+
+       FD  JOURNAL-FILE.
+       COPY "jrnlrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCOUNT-STATUS      PIC XX.
+       01  WS-JOURNAL-STATUS      PIC XX.
+       01  WS-EOF-ACCOUNTS        PIC X(3) VALUE 'NO'.
+       01  WS-EOF-JOURNAL         PIC X(3) VALUE 'NO'.
+
+       01  WS-RECON-ACCOUNT       PIC 9(9).
+       01  WS-STORED-BALANCE      PIC S9(6)V99 SIGN IS TRAILING
+                                       SEPARATE.
+       01  WS-REPLAYED-BALANCE    PIC S9(6)V99 SIGN IS TRAILING
+                                       SEPARATE VALUE 0.
+       01  WS-DIFFERENCE          PIC S9(6)V99 SIGN IS TRAILING
+                                       SEPARATE.
+
+       01  WS-ACCOUNTS-CHECKED    PIC 9(6) VALUE 0.
+       01  WS-ACCOUNTS-MISMATCHED PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+           DISPLAY "============================================"
+           DISPLAY "BALANCE RECONCILIATION"
+           DISPLAY "============================================"
+
+           OPEN INPUT ACCOUNT-FILE
+           IF WS-ACCOUNT-STATUS = '35'
+               DISPLAY "No account file found - nothing to check."
+               CLOSE ACCOUNT-FILE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF-ACCOUNTS = 'YES'
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'YES' TO WS-EOF-ACCOUNTS
+                   NOT AT END
+                       PERFORM RECONCILE-ONE-ACCOUNT
+               END-READ
+           END-PERFORM
+
+           CLOSE ACCOUNT-FILE
+
+           DISPLAY "============================================"
+           DISPLAY "Accounts checked:    " WS-ACCOUNTS-CHECKED
+           DISPLAY "Accounts mismatched: " WS-ACCOUNTS-MISMATCHED
+           DISPLAY "============================================"
+           STOP RUN.
+
+       RECONCILE-ONE-ACCOUNT.
+           ADD 1 TO WS-ACCOUNTS-CHECKED
+           MOVE ACCT-NUMBER TO WS-RECON-ACCOUNT
+           MOVE ACCT-BALANCE TO WS-STORED-BALANCE
+           MOVE 0 TO WS-REPLAYED-BALANCE
+
+           PERFORM REPLAY-JOURNAL-FOR-ACCOUNT
+
+           COMPUTE WS-DIFFERENCE =
+               WS-STORED-BALANCE - WS-REPLAYED-BALANCE
+
+           IF WS-DIFFERENCE = 0
+               DISPLAY "Account " WS-RECON-ACCOUNT ": OK (balance "
+                   WS-STORED-BALANCE ")"
+           ELSE
+               ADD 1 TO WS-ACCOUNTS-MISMATCHED
+               DISPLAY "Account " WS-RECON-ACCOUNT
+                   ": *** MISMATCH *** stored " WS-STORED-BALANCE
+                   " replayed " WS-REPLAYED-BALANCE
+                   " difference " WS-DIFFERENCE
+           END-IF.
+
+       REPLAY-JOURNAL-FOR-ACCOUNT.
+           MOVE 'NO' TO WS-EOF-JOURNAL
+           OPEN INPUT JOURNAL-FILE
+           IF WS-JOURNAL-STATUS = '35'
+               MOVE 'YES' TO WS-EOF-JOURNAL
+           END-IF
+
+           PERFORM UNTIL WS-EOF-JOURNAL = 'YES'
+               READ JOURNAL-FILE NEXT RECORD
+                   AT END
+                       MOVE 'YES' TO WS-EOF-JOURNAL
+                   NOT AT END
+                       IF JNL-ACCOUNT = WS-RECON-ACCOUNT
+                           PERFORM APPLY-JOURNAL-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE JOURNAL-FILE.
+
+       APPLY-JOURNAL-ENTRY.
+           EVALUATE JNL-OPERATION
+               WHEN 'CREDIT'
+               WHEN 'XFRCR '
+               WHEN 'INTRST'
+                   ADD JNL-AMOUNT TO WS-REPLAYED-BALANCE
+               WHEN 'DEBIT '
+               WHEN 'XFRDB '
+                   SUBTRACT JNL-AMOUNT FROM WS-REPLAYED-BALANCE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
