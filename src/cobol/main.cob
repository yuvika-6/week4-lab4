@@ -4,32 +4,101 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  USER-CHOICE       PIC 9 VALUE 0.
+       01  ACCOUNT-NUMBER    PIC 9(9).
+       01  TO-ACCOUNT-NUMBER PIC 9(9).
+       01  FROM-DATE         PIC 9(8).
+       01  THRU-DATE         PIC 9(8).
+       01  NEW-OD-LIMIT      PIC 9(6)V99.
        01  CONTINUE-FLAG     PIC X(3) VALUE 'YES'.
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
            PERFORM UNTIL CONTINUE-FLAG = 'NO'
+               MOVE 0 TO TO-ACCOUNT-NUMBER
+               MOVE 0 TO FROM-DATE
+               MOVE 0 TO THRU-DATE
+               MOVE 0 TO NEW-OD-LIMIT
                DISPLAY "--------------------------------"
                DISPLAY "Account Management System"
                DISPLAY "1. View Balance"
                DISPLAY "2. Credit Account"
                DISPLAY "3. Debit Account"
-               DISPLAY "4. Exit"
+               DISPLAY "4. Transfer Funds"
+               DISPLAY "5. Statement / Transaction History"
+               DISPLAY "6. Set Overdraft Limit"
+               DISPLAY "7. Clear Stranded Checkpoint"
+               DISPLAY "8. Exit"
                DISPLAY "--------------------------------"
-               DISPLAY "Enter your choice (1-4): "
+               DISPLAY "Enter your choice (1-8): "
                ACCEPT USER-CHOICE
 
+               IF USER-CHOICE = 1 OR 2 OR 3 OR 4 OR 5 OR 6 OR 7
+                   MOVE 0 TO ACCOUNT-NUMBER
+                   PERFORM UNTIL ACCOUNT-NUMBER > 0
+                       DISPLAY "Enter account number: "
+                       ACCEPT ACCOUNT-NUMBER
+                       IF ACCOUNT-NUMBER = 0
+                           DISPLAY "Account number must be > zero."
+                       END-IF
+                   END-PERFORM
+               END-IF
+
+               IF USER-CHOICE = 4
+                   MOVE 0 TO TO-ACCOUNT-NUMBER
+                   PERFORM UNTIL TO-ACCOUNT-NUMBER > 0
+                       DISPLAY "Enter destination account number: "
+                       ACCEPT TO-ACCOUNT-NUMBER
+                       IF TO-ACCOUNT-NUMBER = 0
+                           DISPLAY "Destination account must be > zero."
+                       END-IF
+                   END-PERFORM
+               END-IF
+
+               IF USER-CHOICE = 5
+                   DISPLAY "Enter from date (YYYYMMDD): "
+                   ACCEPT FROM-DATE
+                   DISPLAY "Enter thru date (YYYYMMDD): "
+                   ACCEPT THRU-DATE
+               END-IF
+
+               IF USER-CHOICE = 6
+                   DISPLAY "Enter new overdraft limit: "
+                   ACCEPT NEW-OD-LIMIT
+               END-IF
+
                EVALUATE USER-CHOICE
                    WHEN 1
-                       CALL 'Operations' USING 'TOTAL '
+                       CALL 'Operations' USING 'TOTAL ', ACCOUNT-NUMBER,
+                           TO-ACCOUNT-NUMBER, FROM-DATE, THRU-DATE,
+                           NEW-OD-LIMIT
                    WHEN 2
-                       CALL 'Operations' USING 'CREDIT'
+                       CALL 'Operations' USING 'CREDIT', ACCOUNT-NUMBER,
+                           TO-ACCOUNT-NUMBER, FROM-DATE, THRU-DATE,
+                           NEW-OD-LIMIT
                    WHEN 3
-                       CALL 'Operations' USING 'DEBIT '
+                       CALL 'Operations' USING 'DEBIT ', ACCOUNT-NUMBER,
+                           TO-ACCOUNT-NUMBER, FROM-DATE, THRU-DATE,
+                           NEW-OD-LIMIT
                    WHEN 4
+                       CALL 'Operations' USING 'TRANSF', ACCOUNT-NUMBER,
+                           TO-ACCOUNT-NUMBER, FROM-DATE, THRU-DATE,
+                           NEW-OD-LIMIT
+                   WHEN 5
+                       CALL 'Operations' USING 'STATMT', ACCOUNT-NUMBER,
+                           TO-ACCOUNT-NUMBER, FROM-DATE, THRU-DATE,
+                           NEW-OD-LIMIT
+                   WHEN 6
+                       CALL 'Operations' USING 'SETODL', ACCOUNT-NUMBER,
+                           TO-ACCOUNT-NUMBER, FROM-DATE, THRU-DATE,
+                           NEW-OD-LIMIT
+                   WHEN 7
+                       CALL 'Operations' USING 'CKPTCL', ACCOUNT-NUMBER,
+                           TO-ACCOUNT-NUMBER, FROM-DATE, THRU-DATE,
+                           NEW-OD-LIMIT
+                   WHEN 8
                        MOVE 'NO' TO CONTINUE-FLAG
                    WHEN OTHER
-                       DISPLAY "Invalid choice, please select 1-4."
+                       DISPLAY "Invalid choice, please select 1-8."
                END-EVALUATE
            END-PERFORM
            DISPLAY "Exiting the program. Goodbye!"
